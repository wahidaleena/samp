@@ -1,110 +1,811 @@
           IDENTIFICATION DIVISION.
-          
-           PROGRAM-ID. TESTALL. 
-           AUTHOR-NAME. ME. 
-          
-           ENVIRONMENT DIVISION. 
-          
-           CONFIGURATION SECTION. 
-           SOURCE-COMPUTER. IBM-AT. 
-           OBJECT-COMPUTER. IBM-AT. 
-          
-           INPUT-OUTPUT SECTION. 
-           FILE-CONTROL. 
-          
-           DATA DIVISION.  
-          
-           FILE SECTION.  
-          
-           WORKING-STORAGE SECTION. 
-          
-           EXEC SQL 
-             INCLUDE EMPREC 
-           END-EXEC 
-          
-           01 DISP-RATE PIC $$$,$$$,$$9.99. 
-           01 DISP-COM PIC Z.99.  
-           01 DISP-CODE PIC ----9. 
-           01 FAKE-CHAR PIC X.  
-           01 ANSS PIC X. 
-           01 COM-NULL-IND PIC S9(4) COMP. 
-          
-           EXEC SQL 
-             INCLUDE SQLCA 
-           END-EXEC 
-          
-           PROCEDURE DIVISION. 
-          
+
+           PROGRAM-ID. TESTALL.
+           AUTHOR. ME.
+
+           ENVIRONMENT DIVISION.
+
+           CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM-AT.
+           OBJECT-COMPUTER. IBM-AT.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+               SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-STATUS.
+
+               SELECT ERROR-LOG-FILE ASSIGN TO "SQLERR.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ERRLOG-STATUS.
+
+               SELECT AUDIT-FILE ASSIGN TO "PAYAUDIT.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-STATUS.
+
+               SELECT PRINT-FILE ASSIGN TO "EMPLIST.PRN"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PRINT-STATUS.
+
+               SELECT CSV-FILE ASSIGN TO "EMPLIST.CSV"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CSV-STATUS.
+
+               SELECT EXTRACT-FILE ASSIGN TO "PAYFEED.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXTRACT-STATUS.
+
+               SELECT EMPDEP-FILE ASSIGN TO "EMPDEP.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS DEP-KEY
+                   FILE STATUS IS WS-EMPDEP-STATUS.
+
+           DATA DIVISION.
+
+           FILE SECTION.
+
+           FD  CHECKPOINT-FILE.
+           01  CKPT-RECORD.
+               05  CKPT-MODE           PIC X.
+               05  CKPT-DEPT-PARM      PIC X(4).
+               05  CKPT-DEPT-FLAG      PIC X.
+               05  CKPT-LOW-RATE       PIC S9(7)V99.
+               05  CKPT-LOW-FLAG       PIC X.
+               05  CKPT-HIGH-RATE      PIC S9(7)V99.
+               05  CKPT-HIGH-FLAG      PIC X.
+               05  CKPT-DEPT           PIC X(4).
+               05  CKPT-ENO            PIC 9(5).
+               05  CKPT-PAGE-COUNT     PIC 9(3).
+               05  CKPT-PREV-DEPT      PIC X(4).
+               05  CKPT-DEPT-COUNT     PIC 9(5).
+               05  CKPT-DEPT-PAY-TOTAL PIC S9(9)V99.
+               05  CKPT-DEPT-COM-TOTAL PIC S9(9)V99.
+               05  CKPT-GRAND-COUNT    PIC 9(7).
+               05  CKPT-GRAND-PAY-TOTAL PIC S9(9)V99.
+               05  CKPT-GRAND-COM-TOTAL PIC S9(9)V99.
+
+           FD  ERROR-LOG-FILE.
+           01  ERROR-LOG-RECORD        PIC X(130).
+
+           FD  AUDIT-FILE.
+           01  AUDIT-RECORD            PIC X(80).
+
+           FD  PRINT-FILE.
+           01  PRINT-DETAIL-LINE.
+               05  PDL-ENO         PIC 9(5).
+               05  FILLER          PIC X(2) VALUE SPACES.
+               05  PDL-LNAME       PIC X(15).
+               05  FILLER          PIC X(1) VALUE SPACES.
+               05  PDL-FNAME       PIC X(10).
+               05  FILLER          PIC X(1) VALUE SPACES.
+               05  PDL-DEPT        PIC X(4).
+               05  FILLER          PIC X(2) VALUE SPACES.
+               05  PDL-RATE        PIC $$$,$$$,$$9.99.
+           01  PRINT-HEADER-LINE1.
+               05  FILLER          PIC X(20) VALUE 'EMPLOYEE ROSTER'.
+               05  FILLER          PIC X(5)  VALUE 'PAGE '.
+               05  PHL-PAGE        PIC ZZ9.
+           01  PRINT-HEADER-LINE2  PIC X(45)
+                   VALUE 'ENO   LNAME           FNAME      DEPT  RATE'.
+           01  PRINT-BREAK-LINE.
+               05  FILLER          PIC X(7) VALUE '  DEPT '.
+               05  PBL-DEPT        PIC X(4).
+               05  FILLER          PIC X(12) VALUE ' EMPLOYEES: '.
+               05  PBL-COUNT       PIC ZZZ,ZZ9.
+               05  FILLER          PIC X(10) VALUE ' PAYRATE: '.
+               05  PBL-PAY         PIC $$$,$$$,$$9.99.
+               05  FILLER          PIC X(13) VALUE ' COMMISSION: '.
+               05  PBL-COM         PIC $$$,$$$,$$9.99.
+           01  PRINT-TOTAL-LINE.
+               05  FILLER          PIC X(17) VALUE 'GRAND EMPLOYEES: '.
+               05  PTL-COUNT       PIC ZZZ,ZZ9.
+               05  FILLER          PIC X(10) VALUE ' PAYRATE: '.
+               05  PTL-PAY         PIC $$,$$$,$$9.99.
+               05  FILLER          PIC X(13) VALUE ' COMMISSION: '.
+               05  PTL-COM         PIC $$,$$$,$$9.99.
+
+           FD  CSV-FILE.
+           01  CSV-RECORD              PIC X(80).
+
+           FD  EXTRACT-FILE.
+           01  EXTRACT-RECORD.
+               05  EXT-ENO             PIC 9(5).
+               05  EXT-LNAME           PIC X(15).
+               05  EXT-FNAME           PIC X(10).
+               05  EXT-STREET          PIC X(20).
+               05  EXT-CITY            PIC X(15).
+               05  EXT-ST              PIC X(2).
+               05  EXT-ZIP             PIC X(9).
+               05  EXT-DEPT            PIC X(4).
+               05  EXT-PAYRATE         PIC S9(7)V99.
+               05  EXT-COM             PIC S9V99.
+
+           FD  EMPDEP-FILE.
+           01  EMPDEP-RECORD.
+               05  DEP-KEY.
+                   10  DEP-ENO         PIC 9(5).
+                   10  DEP-SEQ         PIC 9(2).
+               05  DEP-NAME            PIC X(20).
+               05  DEP-RELATION        PIC X(10).
+               05  DEP-DOB             PIC X(8).
+
+           WORKING-STORAGE SECTION.
+
+           EXEC SQL
+             INCLUDE EMPREC
+           END-EXEC
+
+           01 DISP-RATE PIC $$$,$$$,$$9.99.
+           01 DISP-COM PIC Z.99.
+           01 DISP-CODE PIC ----9.
+           01 FAKE-CHAR PIC X.
+           01 ANSS PIC X.
+           01 COM-NULL-IND PIC S9(4) COMP.
+
+      * run-mode switch: I = interactive, B = batch roster,
+      * C = CSV export, F = flat extract for payroll
+           01 WS-MODE PIC X VALUE 'I'.
+               88 WS-MODE-INTERACTIVE VALUE 'I'.
+               88 WS-MODE-BATCH       VALUE 'B'.
+               88 WS-MODE-CSV         VALUE 'C'.
+               88 WS-MODE-EXTRACT     VALUE 'F'.
+
+      * selection criteria entered before the cursor is opened
+           01 WS-DEPT-ENTRY PIC X(4).
+           01 WS-DEPT-PARM PIC X(4) VALUE SPACES.
+           01 WS-DEPT-FLAG PIC X VALUE 'N'.
+           01 WS-LOW-ENTRY PIC X(10).
+           01 WS-LOW-RATE PIC S9(7)V99 VALUE ZERO.
+           01 WS-LOW-FLAG PIC X VALUE 'N'.
+           01 WS-HIGH-ENTRY PIC X(10).
+           01 WS-HIGH-RATE PIC S9(7)V99 VALUE ZERO.
+           01 WS-HIGH-FLAG PIC X VALUE 'N'.
+
+      * checkpoint / restart
+           01 LAST-DEPT PIC X(4) VALUE LOW-VALUES.
+           01 LAST-ENO PIC 9(5) VALUE ZERO.
+           01 WS-CKPT-STATUS PIC XX.
+      * WS-CKPT-MATCH: 'Y' unless a checkpoint was found on disk whose
+      * saved selection criteria differ from this run's - in that case
+      * the checkpoint belongs to a different, still-pending job and
+      * must not be applied or deleted by this run
+           01 WS-CKPT-MATCH PIC X VALUE 'Y'.
+      * WS-RESUMING: 'Y' only when a matching checkpoint was actually
+      * loaded and applied to LAST-DEPT/LAST-ENO for this run
+           01 WS-RESUMING PIC X VALUE 'N'.
+
+      * SQL error handling
+           01 WS-ERRLOG-STATUS PIC XX.
+           01 WS-ERR-DATE PIC 9(8).
+           01 WS-ERR-TIME PIC 9(8).
+           01 WS-ERR-ERRML PIC 9(4).
+
+      * comp-data access audit log
+           01 WS-AUDIT-STATUS PIC XX.
+           01 WS-AUDIT-USERID PIC X(20).
+           01 WS-AUDIT-DATE PIC 9(8).
+           01 WS-AUDIT-TIME PIC 9(8).
+
+      * batch printed roster / control-break totals
+           01 WS-PRINT-STATUS PIC XX.
+           01 WS-LINE-COUNT PIC 9(3) VALUE 99.
+           01 WS-PAGE-COUNT PIC 9(3) VALUE ZERO.
+           01 WS-PAGE-SIZE PIC 9(3) VALUE 55.
+           01 WS-PREV-DEPT PIC X(4) VALUE SPACES.
+           01 WS-DEPT-COUNT PIC 9(5) VALUE ZERO.
+           01 WS-DEPT-PAY-TOTAL PIC S9(9)V99 VALUE ZERO.
+           01 WS-DEPT-COM-TOTAL PIC S9(9)V99 VALUE ZERO.
+           01 WS-GRAND-COUNT PIC 9(7) VALUE ZERO.
+           01 WS-GRAND-PAY-TOTAL PIC S9(9)V99 VALUE ZERO.
+           01 WS-GRAND-COM-TOTAL PIC S9(9)V99 VALUE ZERO.
+
+      * CSV export
+           01 WS-CSV-STATUS PIC XX.
+           01 WS-CSV-RATE PIC ZZZZZZ9.99.
+           01 WS-CSV-COM PIC Z9.99.
+           01 WS-CSV-COM-TEXT PIC X(10) VALUE SPACES.
+
+      * flat EMPREC-layout extract for the payroll interface
+           01 WS-EXTRACT-STATUS PIC XX.
+
+      * commission correction
+           01 WS-COM-ENTRY PIC X(10).
+
+      * EMPDEP dependents lookup / maintenance
+           01 WS-EMPDEP-STATUS PIC XX.
+           01 WS-DEP-ANSWER PIC X.
+           01 WS-EMPDEP-FOUND PIC X.
+           01 WS-EMPDEP-SHOWN PIC X.
+           01 WS-EMPDEP-EOF PIC X.
+           01 WS-DEP-NEXT-SEQ PIC 9(2) VALUE ZERO.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC
+
+           PROCEDURE DIVISION.
+
            100-MAIN.
-         * declare cursor for select 
+               PERFORM 050-SELECT-MODE
+               PERFORM 060-SELECT-CRITERIA
+               PERFORM 070-CHECKPOINT-READ
+               PERFORM 080-OPEN-OUTPUT-FILES
+
+      * declare cursor for select
                EXEC SQL
                    DECLARE EMPTBL CURSOR FOR
-                   SELECT * 
+                   SELECT *
                        FROM EMPLOYEE
-                   ORDER BY LNAME
+                   WHERE (DEPT > :LAST-DEPT
+                          OR (DEPT = :LAST-DEPT AND ENO > :LAST-ENO))
+                     AND (DEPT = :WS-DEPT-PARM OR :WS-DEPT-FLAG = 'N')
+                     AND (PAYRATE >= :WS-LOW-RATE OR :WS-LOW-FLAG = 'N')
+                     AND (PAYRATE <= :WS-HIGH-RATE
+                          OR :WS-HIGH-FLAG = 'N')
+                   ORDER BY DEPT, ENO
                END-EXEC
-          
-         * open cursor
+
+      * open cursor
                EXEC SQL
                    OPEN EMPTBL
-               END-EXEC 
+               END-EXEC
                MOVE SQLCODE TO DISP-CODE
                DISPLAY 'open ' DISP-CODE
-          
-         * fetch a data item 
+               PERFORM 900-SQL-ERROR-CHECK
+
+      * fetch a data item
                EXEC SQL
-                   FETCH EMPTBL INTO 
-                     :ENO,:LNAME,:FNAME,:STREET,:CITY, 
-                     :ST,:ZIP,:DEPT,:PAYRATE, 
-                     :COM :COM-NULL-IND 
-               END-EXEC 
-          
-           100-test. 
+                   FETCH EMPTBL INTO
+                     :ENO,:LNAME,:FNAME,:STREET,:CITY,
+                     :ST,:ZIP,:DEPT,:PAYRATE,
+                     :COM :COM-NULL-IND
+               END-EXEC
+
                MOVE SQLCODE TO DISP-CODE
                DISPLAY 'fetch ' DISP-CODE
-          
-         * loop until no more data
-               PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
-          
-         * display the record
-               MOVE PAYRATE TO DISP-RATE
-               MOVE COM TO DISP-COM
-               DISPLAY 'department ' DEPT 
-               DISPLAY 'last name ' LNAME 
-               DISPLAY 'first name ' FNAME 
-               DISPLAY 'street ' STREET 
-               DISPLAY 'city ' CITY 
-               DISPLAY 'state ' ST 
-               DISPLAY 'zip code ' ZIP 
-               DISPLAY 'payrate ' DISP-RATE 
-               IF COM-NULL-IND < 0 
-                   DISPLAY 'commission is null' 
-               ELSE 
-                   DISPLAY 'commission ' DISP-COM 
-               END-IF 
-               DISPLAY 'Do you want to see the next record? (y/n)' 
-               ACCEPT ANSS 
-               IF ANSS = 'Y' OR 'y' 
-                   EXEC SQL 
-                     FETCH EMPTBL INTO 
-                       :ENO,:LNAME,:FNAME,:STREET,:CITY, 
-                       :ST,:ZIP,:DEPT,:PAYRATE, 
-                       :COM :COM-NULL-IND 
-                   END-EXEC 
-               ELSE 
-                   GO TO CLOSE-LOOP 
-               END-IF 
-               MOVE SQLCODE TO DISP-CODE 
-               DISPLAY 'fetch ' DISP-CODE 
-               END-PERFORM . 
-          
-               DISPLAY 'All records in this table have been selected'. 
-          
+               PERFORM 900-SQL-ERROR-CHECK
+
+      * loop until no more data
+               PERFORM UNTIL SQLCODE = 100
+
+                   PERFORM 600-AUDIT-LOG
+
+                   EVALUATE TRUE
+                       WHEN WS-MODE-BATCH
+                           PERFORM 200-PRINT-RECORD
+                       WHEN WS-MODE-CSV
+                           PERFORM 300-CSV-RECORD
+                       WHEN WS-MODE-EXTRACT
+                           PERFORM 400-EXTRACT-RECORD
+                       WHEN OTHER
+                           PERFORM 150-INTERACTIVE-RECORD
+                   END-EVALUATE
+
+                   PERFORM 500-CHECKPOINT-WRITE
+
+                   IF WS-MODE-INTERACTIVE
+                       DISPLAY
+                           'Do you want to see the next record? (y/n)'
+                       ACCEPT ANSS
+                       IF ANSS = 'Y' OR 'y'
+                           EXEC SQL
+                             FETCH EMPTBL INTO
+                               :ENO,:LNAME,:FNAME,:STREET,:CITY,
+                               :ST,:ZIP,:DEPT,:PAYRATE,
+                               :COM :COM-NULL-IND
+                           END-EXEC
+                       ELSE
+                           GO TO CLOSE-LOOP
+                       END-IF
+                   ELSE
+                       EXEC SQL
+                         FETCH EMPTBL INTO
+                           :ENO,:LNAME,:FNAME,:STREET,:CITY,
+                           :ST,:ZIP,:DEPT,:PAYRATE,
+                           :COM :COM-NULL-IND
+                       END-EXEC
+                   END-IF
+                   MOVE SQLCODE TO DISP-CODE
+                   DISPLAY 'fetch ' DISP-CODE
+                   PERFORM 900-SQL-ERROR-CHECK
+               END-PERFORM .
+
+               PERFORM 550-CHECKPOINT-DELETE
+
+               IF WS-MODE-BATCH
+                   PERFORM 260-FINAL-TOTALS
+               END-IF
+
+               DISPLAY 'All records in this table have been selected'.
+
            CLOSE-LOOP.
-         * close the cursor 
-               EXEC SQL 
-                   CLOSE EMPTBL 
-               END-EXEC 
-          
-           100-EXIT. 
+      * close the cursor
+               EXEC SQL
+                   CLOSE EMPTBL
+               END-EXEC
+               PERFORM 090-CLOSE-OUTPUT-FILES.
+
+           100-EXIT.
                STOP RUN.
+
+      *-----------------------------------------------------------
+      * 050-SELECT-MODE - pick interactive/batch/csv/extract mode
+      *-----------------------------------------------------------
+           050-SELECT-MODE.
+               DISPLAY 'Select run mode -'
+               DISPLAY '  I = interactive review (screen prompts)'
+               DISPLAY
+                   '  B = batch printed roster (department subtotals)'
+               DISPLAY '  C = CSV export for spreadsheet analysis'
+               DISPLAY '  F = flat extract file for payroll interface'
+               DISPLAY 'Enter mode: '
+               ACCEPT WS-MODE
+               INSPECT WS-MODE CONVERTING 'ibcf' TO 'IBCF'
+               IF WS-MODE NOT = 'I' AND WS-MODE NOT = 'B' AND
+                  WS-MODE NOT = 'C' AND WS-MODE NOT = 'F'
+                   MOVE 'I' TO WS-MODE
+               END-IF.
+
+      *-----------------------------------------------------------
+      * 060-SELECT-CRITERIA - optional DEPT / pay-range filter
+      *-----------------------------------------------------------
+           060-SELECT-CRITERIA.
+               DISPLAY
+                   'Enter department to filter on, or Enter for all: '
+               ACCEPT WS-DEPT-ENTRY
+               IF WS-DEPT-ENTRY NOT = SPACES
+                   MOVE WS-DEPT-ENTRY TO WS-DEPT-PARM
+                   MOVE 'Y' TO WS-DEPT-FLAG
+               END-IF
+               DISPLAY
+                   'Enter minimum payrate, or Enter for no minimum: '
+               ACCEPT WS-LOW-ENTRY
+               IF WS-LOW-ENTRY NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-LOW-ENTRY) TO WS-LOW-RATE
+                   MOVE 'Y' TO WS-LOW-FLAG
+               END-IF
+               DISPLAY
+                   'Enter maximum payrate, or Enter for no maximum: '
+               ACCEPT WS-HIGH-ENTRY
+               IF WS-HIGH-ENTRY NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-HIGH-ENTRY) TO WS-HIGH-RATE
+                   MOVE 'Y' TO WS-HIGH-FLAG
+               END-IF.
+
+      *-----------------------------------------------------------
+      * 070-CHECKPOINT-READ - resume after LAST-DEPT/LAST-ENO if a
+      * checkpoint file was left behind by an earlier, aborted run
+      * AND that checkpoint's saved selection criteria match this
+      * run's; a checkpoint saved under different criteria belongs to
+      * a different job and is left untouched instead of being
+      * applied (which could wrongly filter this run to zero rows) or
+      * deleted (which would destroy that other job's restart point)
+      *-----------------------------------------------------------
+           070-CHECKPOINT-READ.
+               MOVE LOW-VALUES TO LAST-DEPT
+               MOVE ZERO TO LAST-ENO
+               MOVE 'Y' TO WS-CKPT-MATCH
+               MOVE 'N' TO WS-RESUMING
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = '00'
+                   READ CHECKPOINT-FILE
+                       AT END CONTINUE
+                       NOT AT END PERFORM 075-CHECKPOINT-EVALUATE
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+      *-----------------------------------------------------------
+      * 075-CHECKPOINT-EVALUATE - compare the checkpoint's saved
+      * selection criteria to this run's; apply it only on a match
+      *-----------------------------------------------------------
+           075-CHECKPOINT-EVALUATE.
+               IF CKPT-MODE = WS-MODE
+                  AND CKPT-DEPT-PARM = WS-DEPT-PARM
+                  AND CKPT-DEPT-FLAG = WS-DEPT-FLAG
+                  AND CKPT-LOW-RATE = WS-LOW-RATE
+                  AND CKPT-LOW-FLAG = WS-LOW-FLAG
+                  AND CKPT-HIGH-RATE = WS-HIGH-RATE
+                  AND CKPT-HIGH-FLAG = WS-HIGH-FLAG
+                   MOVE CKPT-DEPT TO LAST-DEPT
+                   MOVE CKPT-ENO TO LAST-ENO
+                   MOVE 'Y' TO WS-RESUMING
+                   MOVE CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+                   MOVE CKPT-PREV-DEPT TO WS-PREV-DEPT
+                   MOVE CKPT-DEPT-COUNT TO WS-DEPT-COUNT
+                   MOVE CKPT-DEPT-PAY-TOTAL TO WS-DEPT-PAY-TOTAL
+                   MOVE CKPT-DEPT-COM-TOTAL TO WS-DEPT-COM-TOTAL
+                   MOVE CKPT-GRAND-COUNT TO WS-GRAND-COUNT
+                   MOVE CKPT-GRAND-PAY-TOTAL TO WS-GRAND-PAY-TOTAL
+                   MOVE CKPT-GRAND-COM-TOTAL TO WS-GRAND-COM-TOTAL
+                   DISPLAY 'Resuming from checkpoint - dept '
+                       CKPT-DEPT ' eno ' CKPT-ENO
+               ELSE
+                   MOVE 'N' TO WS-CKPT-MATCH
+                   DISPLAY 'Checkpoint on file (dept ' CKPT-DEPT
+                       ' eno ' CKPT-ENO ') was saved for a'
+                   DISPLAY '  different selection - leaving it for'
+                       ' that job, starting this run from scratch'
+               END-IF.
+
+      *-----------------------------------------------------------
+      * 080/090 - open and close the files needed for the chosen
+      * run mode, plus the shared audit and error logs
+      *-----------------------------------------------------------
+           080-OPEN-OUTPUT-FILES.
+               OPEN EXTEND ERROR-LOG-FILE
+               IF WS-ERRLOG-STATUS = '05' OR WS-ERRLOG-STATUS = '35'
+                   CLOSE ERROR-LOG-FILE
+                   OPEN OUTPUT ERROR-LOG-FILE
+               END-IF
+               OPEN EXTEND AUDIT-FILE
+               IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+                   CLOSE AUDIT-FILE
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               EVALUATE TRUE
+                   WHEN WS-MODE-BATCH
+                       IF WS-RESUMING = 'Y'
+                           OPEN EXTEND PRINT-FILE
+                           IF WS-PRINT-STATUS = '05' OR
+                              WS-PRINT-STATUS = '35'
+                               CLOSE PRINT-FILE
+                               OPEN OUTPUT PRINT-FILE
+                           END-IF
+                       ELSE
+                           OPEN OUTPUT PRINT-FILE
+                       END-IF
+                   WHEN WS-MODE-CSV
+                       IF WS-RESUMING = 'Y'
+                           OPEN EXTEND CSV-FILE
+                           IF WS-CSV-STATUS = '05' OR
+                              WS-CSV-STATUS = '35'
+                               CLOSE CSV-FILE
+                               OPEN OUTPUT CSV-FILE
+                           END-IF
+                       ELSE
+                           OPEN OUTPUT CSV-FILE
+                       END-IF
+                   WHEN WS-MODE-EXTRACT
+                       IF WS-RESUMING = 'Y'
+                           OPEN EXTEND EXTRACT-FILE
+                           IF WS-EXTRACT-STATUS = '05' OR
+                              WS-EXTRACT-STATUS = '35'
+                               CLOSE EXTRACT-FILE
+                               OPEN OUTPUT EXTRACT-FILE
+                           END-IF
+                       ELSE
+                           OPEN OUTPUT EXTRACT-FILE
+                       END-IF
+                   WHEN OTHER
+                       OPEN I-O EMPDEP-FILE
+                       IF WS-EMPDEP-STATUS = '35'
+                           OPEN OUTPUT EMPDEP-FILE
+                           CLOSE EMPDEP-FILE
+                           OPEN I-O EMPDEP-FILE
+                       END-IF
+               END-EVALUATE.
+
+           090-CLOSE-OUTPUT-FILES.
+               CLOSE ERROR-LOG-FILE
+               CLOSE AUDIT-FILE
+               EVALUATE TRUE
+                   WHEN WS-MODE-BATCH
+                       CLOSE PRINT-FILE
+                   WHEN WS-MODE-CSV
+                       CLOSE CSV-FILE
+                   WHEN WS-MODE-EXTRACT
+                       CLOSE EXTRACT-FILE
+                   WHEN OTHER
+                       CLOSE EMPDEP-FILE
+               END-EVALUATE.
+
+      *-----------------------------------------------------------
+      * 150/160 - interactive record display, with the ability to
+      * fill in a missing commission on the spot
+      *-----------------------------------------------------------
+           150-INTERACTIVE-RECORD.
+               MOVE PAYRATE TO DISP-RATE
+               MOVE COM TO DISP-COM
+               DISPLAY 'department ' DEPT
+               DISPLAY 'last name ' LNAME
+               DISPLAY 'first name ' FNAME
+               DISPLAY 'street ' STREET
+               DISPLAY 'city ' CITY
+               DISPLAY 'state ' ST
+               DISPLAY 'zip code ' ZIP
+               DISPLAY 'payrate ' DISP-RATE
+               IF COM-NULL-IND < 0
+                   DISPLAY 'commission is null'
+                   PERFORM 160-COMMISSION-UPDATE
+               ELSE
+                   DISPLAY 'commission ' DISP-COM
+               END-IF
+               PERFORM 700-DEPENDENT-LOOKUP.
+
+           160-COMMISSION-UPDATE.
+               DISPLAY 'enter commission for ' ENO
+                   ', or press Enter to skip'
+               ACCEPT WS-COM-ENTRY
+               IF WS-COM-ENTRY NOT = SPACES
+                   MOVE FUNCTION NUMVAL(WS-COM-ENTRY) TO COM
+                   MOVE ZERO TO COM-NULL-IND
+                   EXEC SQL
+                       UPDATE EMPLOYEE
+                          SET COM = :COM
+                        WHERE ENO = :ENO
+                   END-EXEC
+                   MOVE SQLCODE TO DISP-CODE
+                   PERFORM 900-SQL-ERROR-CHECK
+                   EXEC SQL
+                       COMMIT
+                   END-EXEC
+                   MOVE SQLCODE TO DISP-CODE
+                   PERFORM 900-SQL-ERROR-CHECK
+                   MOVE COM TO DISP-COM
+                   DISPLAY 'commission updated to ' DISP-COM
+               END-IF.
+
+      *-----------------------------------------------------------
+      * 200/210/250/260 - batch printed roster with department
+      * subtotal and grand total control breaks
+      *-----------------------------------------------------------
+           200-PRINT-RECORD.
+               IF WS-PREV-DEPT NOT = SPACES AND WS-PREV-DEPT NOT = DEPT
+                   PERFORM 250-DEPT-BREAK
+               END-IF
+               IF WS-LINE-COUNT >= WS-PAGE-SIZE
+                   PERFORM 210-PRINT-HEADERS
+               END-IF
+               MOVE PAYRATE TO DISP-RATE
+               MOVE ENO TO PDL-ENO
+               MOVE LNAME TO PDL-LNAME
+               MOVE FNAME TO PDL-FNAME
+               MOVE DEPT TO PDL-DEPT
+               MOVE DISP-RATE TO PDL-RATE
+               WRITE PRINT-DETAIL-LINE
+               ADD 1 TO WS-LINE-COUNT
+               ADD 1 TO WS-DEPT-COUNT
+               ADD PAYRATE TO WS-DEPT-PAY-TOTAL
+               ADD 1 TO WS-GRAND-COUNT
+               ADD PAYRATE TO WS-GRAND-PAY-TOTAL
+               IF COM-NULL-IND >= 0
+                   ADD COM TO WS-DEPT-COM-TOTAL
+                   ADD COM TO WS-GRAND-COM-TOTAL
+               END-IF
+               MOVE DEPT TO WS-PREV-DEPT.
+
+           210-PRINT-HEADERS.
+               ADD 1 TO WS-PAGE-COUNT
+               MOVE WS-PAGE-COUNT TO PHL-PAGE
+               WRITE PRINT-HEADER-LINE1
+               WRITE PRINT-HEADER-LINE2
+               MOVE 2 TO WS-LINE-COUNT.
+
+           250-DEPT-BREAK.
+               MOVE WS-PREV-DEPT TO PBL-DEPT
+               MOVE WS-DEPT-COUNT TO PBL-COUNT
+               MOVE WS-DEPT-PAY-TOTAL TO PBL-PAY
+               MOVE WS-DEPT-COM-TOTAL TO PBL-COM
+               WRITE PRINT-BREAK-LINE
+               ADD 1 TO WS-LINE-COUNT
+               MOVE ZERO TO WS-DEPT-COUNT
+               MOVE ZERO TO WS-DEPT-PAY-TOTAL
+               MOVE ZERO TO WS-DEPT-COM-TOTAL.
+
+           260-FINAL-TOTALS.
+               IF WS-PREV-DEPT NOT = SPACES
+                   PERFORM 250-DEPT-BREAK
+               END-IF
+               MOVE WS-GRAND-COUNT TO PTL-COUNT
+               MOVE WS-GRAND-PAY-TOTAL TO PTL-PAY
+               MOVE WS-GRAND-COM-TOTAL TO PTL-COM
+               WRITE PRINT-TOTAL-LINE.
+
+      *-----------------------------------------------------------
+      * 300 - CSV export line (COM left blank when null)
+      *-----------------------------------------------------------
+           300-CSV-RECORD.
+               MOVE PAYRATE TO WS-CSV-RATE
+               IF COM-NULL-IND < 0
+                   MOVE SPACES TO WS-CSV-COM-TEXT
+               ELSE
+                   MOVE COM TO WS-CSV-COM
+                   MOVE WS-CSV-COM TO WS-CSV-COM-TEXT
+               END-IF
+               MOVE SPACES TO CSV-RECORD
+               STRING ENO                          DELIMITED BY SIZE
+                      ','                           DELIMITED BY SIZE
+                      FUNCTION TRIM(LNAME)          DELIMITED BY SIZE
+                      ','                           DELIMITED BY SIZE
+                      FUNCTION TRIM(FNAME)          DELIMITED BY SIZE
+                      ','                           DELIMITED BY SIZE
+                      FUNCTION TRIM(DEPT)           DELIMITED BY SIZE
+                      ','                           DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CSV-RATE)    DELIMITED BY SIZE
+                      ','                           DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-CSV-COM-TEXT) DELIMITED BY SIZE
+                 INTO CSV-RECORD
+               END-STRING
+               WRITE CSV-RECORD.
+
+      *-----------------------------------------------------------
+      * 400 - flat EMPREC-layout extract for the payroll interface
+      *-----------------------------------------------------------
+           400-EXTRACT-RECORD.
+               MOVE ENO TO EXT-ENO
+               MOVE LNAME TO EXT-LNAME
+               MOVE FNAME TO EXT-FNAME
+               MOVE STREET TO EXT-STREET
+               MOVE CITY TO EXT-CITY
+               MOVE ST TO EXT-ST
+               MOVE ZIP TO EXT-ZIP
+               MOVE DEPT TO EXT-DEPT
+               MOVE PAYRATE TO EXT-PAYRATE
+               IF COM-NULL-IND < 0
+                   MOVE ZERO TO EXT-COM
+               ELSE
+                   MOVE COM TO EXT-COM
+               END-IF
+               WRITE EXTRACT-RECORD.
+
+      *-----------------------------------------------------------
+      * 500 - checkpoint the last successfully processed DEPT/ENO
+      * (both are needed to resume correctly under the cursor's
+      * ORDER BY DEPT, ENO), plus this run's own selection criteria
+      * so a later restart can tell whether the checkpoint is its own
+      *-----------------------------------------------------------
+           500-CHECKPOINT-WRITE.
+               MOVE WS-MODE TO CKPT-MODE
+               MOVE WS-DEPT-PARM TO CKPT-DEPT-PARM
+               MOVE WS-DEPT-FLAG TO CKPT-DEPT-FLAG
+               MOVE WS-LOW-RATE TO CKPT-LOW-RATE
+               MOVE WS-LOW-FLAG TO CKPT-LOW-FLAG
+               MOVE WS-HIGH-RATE TO CKPT-HIGH-RATE
+               MOVE WS-HIGH-FLAG TO CKPT-HIGH-FLAG
+               MOVE DEPT TO CKPT-DEPT
+               MOVE ENO TO CKPT-ENO
+               MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT
+               MOVE WS-PREV-DEPT TO CKPT-PREV-DEPT
+               MOVE WS-DEPT-COUNT TO CKPT-DEPT-COUNT
+               MOVE WS-DEPT-PAY-TOTAL TO CKPT-DEPT-PAY-TOTAL
+               MOVE WS-DEPT-COM-TOTAL TO CKPT-DEPT-COM-TOTAL
+               MOVE WS-GRAND-COUNT TO CKPT-GRAND-COUNT
+               MOVE WS-GRAND-PAY-TOTAL TO CKPT-GRAND-PAY-TOTAL
+               MOVE WS-GRAND-COM-TOTAL TO CKPT-GRAND-COM-TOTAL
+               OPEN OUTPUT CHECKPOINT-FILE
+               WRITE CKPT-RECORD
+               CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------
+      * 550 - a clean finish (cursor fetched through SQLCODE=100)
+      * needs no further restart, so clear the checkpoint file; an
+      * aborted or user-terminated run (GO TO CLOSE-LOOP before
+      * SQLCODE=100) skips this and leaves it in place for restart.
+      * If the checkpoint on disk was never this run's own (it was
+      * saved under different selection criteria and 070-CHECKPOINT-
+      * READ left it untouched, WS-CKPT-MATCH = 'N'), it belongs to a
+      * still-pending job and must not be wiped just because this,
+      * unrelated run reached the end of its own selection.
+      *-----------------------------------------------------------
+           550-CHECKPOINT-DELETE.
+               IF WS-CKPT-MATCH = 'Y'
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   CLOSE CHECKPOINT-FILE
+               ELSE
+                   DISPLAY
+                       'Checkpoint left in place - it belongs to a'
+                       ' different selection than this run used'
+               END-IF.
+
+      *-----------------------------------------------------------
+      * 600 - audit who viewed PAYRATE/COM for this ENO, and when
+      *-----------------------------------------------------------
+           600-AUDIT-LOG.
+               ACCEPT WS-AUDIT-USERID FROM ENVIRONMENT "USER"
+               ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-AUDIT-TIME FROM TIME
+               MOVE SPACES TO AUDIT-RECORD
+               STRING FUNCTION TRIM(WS-AUDIT-USERID) DELIMITED BY SIZE
+                      ' '                             DELIMITED BY SIZE
+                      WS-AUDIT-DATE                   DELIMITED BY SIZE
+                      ' '                              DELIMITED BY SIZE
+                      WS-AUDIT-TIME                   DELIMITED BY SIZE
+                      ' VIEWED ENO '                  DELIMITED BY SIZE
+                      ENO                              DELIMITED BY SIZE
+                 INTO AUDIT-RECORD
+               END-STRING
+               WRITE AUDIT-RECORD.
+
+      *-----------------------------------------------------------
+      * 700/710 - dependents lookup and maintenance, keyed off the
+      * ENO the EMPTBL cursor just fetched
+      *-----------------------------------------------------------
+           700-DEPENDENT-LOOKUP.
+               DISPLAY 'View dependents for employee ' ENO '? (Y/N): '
+               ACCEPT WS-DEP-ANSWER
+               IF WS-DEP-ANSWER = 'Y' OR WS-DEP-ANSWER = 'y'
+                   MOVE ENO TO DEP-ENO
+                   MOVE ZERO TO DEP-SEQ
+                   MOVE ZERO TO WS-DEP-NEXT-SEQ
+                   MOVE 'N' TO WS-EMPDEP-SHOWN
+                   START EMPDEP-FILE KEY IS NOT LESS THAN DEP-KEY
+                       INVALID KEY MOVE 'N' TO WS-EMPDEP-FOUND
+                       NOT INVALID KEY MOVE 'Y' TO WS-EMPDEP-FOUND
+                   END-START
+                   MOVE 'N' TO WS-EMPDEP-EOF
+                   IF WS-EMPDEP-FOUND = 'Y'
+                       PERFORM UNTIL WS-EMPDEP-EOF = 'Y'
+                           READ EMPDEP-FILE NEXT RECORD
+                               AT END MOVE 'Y' TO WS-EMPDEP-EOF
+                           END-READ
+                           IF WS-EMPDEP-EOF = 'N'
+                               IF DEP-ENO NOT = ENO
+                                   MOVE 'Y' TO WS-EMPDEP-EOF
+                               ELSE
+                                   DISPLAY '  dependent ' DEP-NAME
+                                       ' relation ' DEP-RELATION
+                                       ' dob ' DEP-DOB
+                                   MOVE DEP-SEQ TO WS-DEP-NEXT-SEQ
+                                   MOVE 'Y' TO WS-EMPDEP-SHOWN
+                               END-IF
+                           END-IF
+                       END-PERFORM
+                   END-IF
+                   IF WS-EMPDEP-SHOWN = 'N'
+                       DISPLAY 'No dependents on file for this employee'
+                   END-IF
+                   DISPLAY 'Add a dependent for this employee? (Y/N): '
+                   ACCEPT WS-DEP-ANSWER
+                   IF WS-DEP-ANSWER = 'Y' OR WS-DEP-ANSWER = 'y'
+                       PERFORM 710-DEPENDENT-ADD
+                   END-IF
+               END-IF.
+
+           710-DEPENDENT-ADD.
+               ADD 1 TO WS-DEP-NEXT-SEQ
+               MOVE ENO TO DEP-ENO
+               MOVE WS-DEP-NEXT-SEQ TO DEP-SEQ
+               DISPLAY 'Dependent name: '
+               ACCEPT DEP-NAME
+               DISPLAY 'Relationship: '
+               ACCEPT DEP-RELATION
+               DISPLAY 'Date of birth (YYYYMMDD): '
+               ACCEPT DEP-DOB
+               WRITE EMPDEP-RECORD
+                   INVALID KEY DISPLAY 'Unable to add dependent record'
+               END-WRITE.
+
+      *-----------------------------------------------------------
+      * 900/950 - shared SQL error handling: a negative SQLCODE
+      * writes SQLERRMC/SQLERRML to the error log and aborts
+      *-----------------------------------------------------------
+           900-SQL-ERROR-CHECK.
+               IF SQLCODE < 0
+                   PERFORM 950-ERROR-LOG-WRITE
+                   DISPLAY 'SQL error - see SQLERR.LOG SQLCODE = '
+                       DISP-CODE
+                   PERFORM 090-CLOSE-OUTPUT-FILES
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF.
+
+           950-ERROR-LOG-WRITE.
+               ACCEPT WS-ERR-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-ERR-TIME FROM TIME
+               MOVE SQLERRML TO WS-ERR-ERRML
+               MOVE SPACES TO ERROR-LOG-RECORD
+               STRING WS-ERR-DATE                    DELIMITED BY SIZE
+                      ' '                              DELIMITED BY SIZE
+                      WS-ERR-TIME                     DELIMITED BY SIZE
+                      ' SQLCODE='                     DELIMITED BY SIZE
+                      DISP-CODE                        DELIMITED BY SIZE
+                      ' SQLERRML='                     DELIMITED BY SIZE
+                      WS-ERR-ERRML                     DELIMITED BY SIZE
+                      ' SQLERRMC='                     DELIMITED BY SIZE
+                      FUNCTION TRIM(SQLERRMC)          DELIMITED BY SIZE
+                 INTO ERROR-LOG-RECORD
+               END-STRING
+               WRITE ERROR-LOG-RECORD.
