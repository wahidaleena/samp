@@ -0,0 +1,11 @@
+       01  EMPREC.
+           05  ENO             PIC 9(5).
+           05  LNAME            PIC X(15).
+           05  FNAME            PIC X(10).
+           05  STREET           PIC X(20).
+           05  CITY             PIC X(15).
+           05  ST               PIC X(2).
+           05  ZIP              PIC X(9).
+           05  DEPT             PIC X(4).
+           05  PAYRATE          PIC S9(7)V99 COMP-3.
+           05  COM              PIC S9V99 COMP-3.
